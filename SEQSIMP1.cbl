@@ -10,56 +10,188 @@
 001100 CONFIGURATION SECTION.
 001200 INPUT-OUTPUT SECTION.
 001300 FILE-CONTROL.
-001400*  INPUT FILE: PARTS
-001500     SELECT IN-FILE  ASSIGN PARTS.
+001400*  INPUT FILE: PARTS - INDEXED BY PART-NUMBER
+001500     SELECT IN-FILE  ASSIGN PARTS
+001510         ORGANIZATION IS INDEXED
+001520         ACCESS MODE IS SEQUENTIAL
+001530         RECORD KEY IS PART-NUMBER
+001540         FILE STATUS IS WS-IN-FILE-STATUS.
 001800*  OUTPUT FILE: SEND TO PRINTER
 001900     SELECT OUT-FILE ASSIGN OUTFILE.
+001910*  REJECT FILE: PARTS RECORDS FAILING EDIT
+001920     SELECT REJECT-FILE ASSIGN REJFILE.
+001921*  SNAPSHOT FILE: TODAY'S GOOD RECORDS IN RAW PARTREC FORMAT,
+001922*  FOR TOMORROW'S RECONCILIATION RUN TO READ AS "YESTERDAY"
+001923     SELECT SNAPSHOT-FILE ASSIGN PARTSNAP.
+001930*  CHECKPOINT FILE: RESTART PROGRESS SNAPSHOT
+001940     SELECT OPTIONAL CKPT-FILE ASSIGN CHECKPT
+001950         FILE STATUS IS WS-CKPT-STATUS.
+001951*  STAGING FILES: HOLD THE CURRENT CHECKPOINT INTERVAL'S OUTPUT
+001952*  UNCOMMITTED UNTIL WRITE-CHECKPOINT FLUSHES IT TO THE REAL
+001953*  FILES BELOW - AN ABEND MID-INTERVAL THEN LEAVES NOTHING IN
+001954*  OUT-FILE/REJECT-FILE/SNAPSHOT-FILE FOR RESTART TO DUPLICATE
+001955     SELECT STAGE-OUT-FILE      ASSIGN STGOUT.
+001956     SELECT STAGE-REJECT-FILE   ASSIGN STGREJ.
+001957     SELECT STAGE-SNAPSHOT-FILE ASSIGN STGSNAP.
 002200 DATA DIVISION.
 002300 FILE SECTION.
 002400 FD  IN-FILE
 002410     RECORDING MODE IS F
 002700     RECORD CONTAINS 80 CHARACTERS.
 003000 01  IN-RECORD.
-003010*     PICTURES MUST CORRESPOND TO THE ACTUAL INPUT FILE
-003020      05  PART-NUMBER     PIC X(6).
-003040      05  filler          pic x.
-003050      05  PART-DESC       PIC X(30).
-003060      05  filler          pic x.
-003070      05  QTY-ON-HAND     PIC 9(3).
-003080      05  filler          pic x.
-003090      05  QTY-ON-ORDER    PIC 9(3).
-003100      05  filler          pic x.
-003110      05  QTY-ON-RESERVE  PIC 9(3).
-003120      05  filler          pic x.
-003130      05  PART-PRICE      PIC 9(3)V99.
-003130      05  UNUSED          PIC X(25).
+003010     COPY PARTREC.
 003140
 003200 FD  OUT-FILE
 003210     RECORDING MODE IS F
-003600     RECORD CONTAINS 80 CHARACTERS.
-003700 01  OUT-RECORD PIC X(80).
+003600     RECORD CONTAINS 132 CHARACTERS.
+003700 01  OUT-RECORD PIC X(132).
 003800
-003900 WORKING-STORAGE SECTION.
+003810 FD  REJECT-FILE
+003820     RECORDING MODE IS F
+003830     RECORD CONTAINS 124 CHARACTERS.
+003840 01  REJECT-RECORD.
+003850      05  REJ-INPUT-DATA    PIC X(80).
+003860      05  REJ-REASON-CODE   PIC X(4).
+003870      05  REJ-REASON-TEXT   PIC X(40).
+003880
+003871 FD  SNAPSHOT-FILE
+003872     RECORDING MODE IS F
+003873     RECORD CONTAINS 80 CHARACTERS.
+003874 01  SNAPSHOT-RECORD     PIC X(80).
+003875
+003881 FD  CKPT-FILE
+003882     RECORDING MODE IS F
+003883     RECORD CONTAINS 41 CHARACTERS.
+003884 01  CKPT-RECORD.
+003885      05  CKPT-LAST-PART-NUMBER PIC X(6).
+003886      05  CKPT-RECORD-COUNT     PIC 9(9).
+003887      05  CKPT-WRITE-COUNT      PIC 9(9).
+003888      05  CKPT-REJECT-COUNT     PIC 9(9).
+003889      05  CKPT-PAGE-NUMBER      PIC 9(4).
+003890      05  CKPT-LINE-COUNT       PIC 9(4).
+003891
+003892 FD  STAGE-OUT-FILE
+003893     RECORDING MODE IS F
+003894     RECORD CONTAINS 133 CHARACTERS.
+003895 01  STAGE-OUT-RECORD.
+003895*    STAGE-OUT-CC carries the page-break decision that would
+003895*    otherwise be lost between "stage this line" and "commit
+003895*    it to OUT-FILE" - 'P' means the real WRITE needs AFTER
+003895*    ADVANCING PAGE, SPACE means a plain single-space write
+003895     05  STAGE-OUT-CC      PIC X.
+003896     05  STAGE-OUT-LINE    PIC X(132).
+003896
+003897 FD  STAGE-REJECT-FILE
+003898     RECORDING MODE IS F
+003899     RECORD CONTAINS 124 CHARACTERS.
+003901 01  STAGE-REJECT-RECORD PIC X(124).
+003902
+003903 FD  STAGE-SNAPSHOT-FILE
+003904     RECORDING MODE IS F
+003905     RECORD CONTAINS 80 CHARACTERS.
+003906 01  STAGE-SNAPSHOT-RECORD PIC X(80).
+003907
+003910 WORKING-STORAGE SECTION.
 004000 01  SWITCHES.
 004100      05  FILE-AT-END     PIC X  VALUE 'N'.
+004110      05  RESTARTING      PIC X  VALUE 'N'.
+004115      05  WS-STAGE-AT-END PIC X  VALUE 'N'.
+004120
+004130 01  WS-CKPT-STATUS        PIC XX.
+004132 01  WS-IN-FILE-STATUS     PIC XX.
+004140 01  WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 100.
+004150 01  WS-CKPT-LAST-PART-NUMBER PIC X(6).
 004200
 004300 01  RECORD-COUNT          PIC S9(7) PACKED-DECIMAL VALUE +0.
 004400 01  DISPLAY-RECORD-COUNT  PIC Z(6)9.
+004500 01  WRITE-COUNT           PIC S9(7) PACKED-DECIMAL VALUE +0.
+004600 01  DISPLAY-WRITE-COUNT   PIC Z(6)9.
+004610 01  REJECT-COUNT          PIC S9(7) PACKED-DECIMAL VALUE +0.
+004620 01  DISPLAY-REJECT-COUNT  PIC Z(6)9.
+004630
+004640 01  WS-RECORD-VALID       PIC X VALUE 'Y'.
+004650 01  WS-REJECT-REASON-CODE PIC X(4).
+004660 01  WS-REJECT-REASON-TEXT PIC X(40).
+004700
+004800 01  WS-RUN-DATE.
+004810      05  WS-RUN-YYYY      PIC 9(4).
+004820      05  WS-RUN-MM        PIC 9(2).
+004830      05  WS-RUN-DD        PIC 9(2).
+004900 01  WS-RUN-DATE-DISPLAY.
+004910      05  WS-RUN-DATE-MM   PIC 9(2).
+004920      05  FILLER           PIC X VALUE '/'.
+004930      05  WS-RUN-DATE-DD   PIC 9(2).
+004940      05  FILLER           PIC X VALUE '/'.
+004950      05  WS-RUN-DATE-YYYY PIC 9(4).
+005000 01  WS-RUN-TIME.
+005010      05  WS-RUN-HH        PIC 9(2).
+005020      05  WS-RUN-MIN       PIC 9(2).
+005030      05  WS-RUN-SS        PIC 9(2).
+005040      05  WS-RUN-HS        PIC 9(2).
+005100 01  WS-RUN-TIME-DISPLAY.
+005110      05  WS-RUN-TIME-HH   PIC 9(2).
+005120      05  FILLER           PIC X VALUE ':'.
+005130      05  WS-RUN-TIME-MIN  PIC 9(2).
+005140      05  FILLER           PIC X VALUE ':'.
+005150      05  WS-RUN-TIME-SS   PIC 9(2).
 006000
 006100 01  WS-OUT-RECORD.
-006200      05  OUT-PART-NUMBER     PIC X(6).
-006300      05  filler          pic x.
-006400      05  OUT-PART-DESC       PIC X(30).
-006500      05  filler          pic x.
-006600      05  OUT-QTY-ON-HAND     PIC 9(3).
-006700      05  filler          pic x.
-006800      05  OUT-QTY-ON-ORDER    PIC 9(3).
-006900      05  filler          pic x.
-007000      05  OUT-QTY-ON-RESERVE  PIC 9(3).
-007100      05  filler          pic x.
-007200      05  OUT-PART-PRICE      PIC 9(3)V99.
-007300      05  OUT-UNUSED          PIC X(25).
+006110     COPY PARTREC REPLACING ==PART-NUMBER== BY ==OUT-PART-NUMBER==
+006120         ==PART-DESC== BY ==OUT-PART-DESC==
+006130         ==QTY-ON-HAND== BY ==OUT-QTY-ON-HAND==
+006140         ==QTY-ON-ORDER== BY ==OUT-QTY-ON-ORDER==
+006150         ==QTY-ON-RESERVE== BY ==OUT-QTY-ON-RESERVE==
+006160         ==PART-PRICE== BY ==OUT-PART-PRICE==
+006165         ==WAREHOUSE-LOCATION== BY ==OUT-WAREHOUSE-LOCATION==
+006170         ==REORDER-POINT== BY ==OUT-REORDER-POINT==.
 007400
+007410 01  WS-PAGE-NUMBER        PIC 9(4) VALUE 0.
+007420 01  WS-LINE-COUNT         PIC 9(4) VALUE 0.
+007430 01  WS-LINES-PER-PAGE     PIC 9(4) VALUE 50.
+007440
+007450 01  WS-REPORT-HEADING-1.
+007460      05  FILLER  PIC X(20) VALUE 'PARTS LISTING'.
+007470      05  FILLER  PIC X(98) VALUE SPACES.
+007480      05  FILLER  PIC X(5)  VALUE 'PAGE '.
+007490      05  HDG-PAGE-NUMBER PIC ZZZ9.
+007500      05  FILLER  PIC X(5)  VALUE SPACES.
+007510
+007520 01  WS-REPORT-HEADING-2.
+007530      05  FILLER  PIC X(6)  VALUE 'PART #'.
+007540      05  FILLER  PIC X(2)  VALUE SPACES.
+007550      05  FILLER  PIC X(30) VALUE 'DESCRIPTION'.
+007560      05  FILLER  PIC X(2)  VALUE SPACES.
+007570      05  FILLER  PIC X(6)  VALUE 'ONHAND'.
+007580      05  FILLER  PIC X(2)  VALUE SPACES.
+007590      05  FILLER  PIC X(6)  VALUE 'ONORDR'.
+007600      05  FILLER  PIC X(2)  VALUE SPACES.
+007610      05  FILLER  PIC X(6)  VALUE 'RESERV'.
+007620      05  FILLER  PIC X(2)  VALUE SPACES.
+007630      05  FILLER  PIC X(7)  VALUE 'PRICE'.
+007635      05  FILLER  PIC X(2)  VALUE SPACES.
+007636      05  FILLER  PIC X(15) VALUE 'LOCATION'.
+007637      05  FILLER  PIC X(2)  VALUE SPACES.
+007638      05  FILLER  PIC X(7)  VALUE 'REORDER'.
+007639      05  FILLER  PIC X(35) VALUE SPACES.
+007650
+007660 01  WS-PRINT-DETAIL.
+007670      05  PD-PART-NUMBER      PIC X(6).
+007680      05  FILLER              PIC X(2) VALUE SPACES.
+007690      05  PD-PART-DESC        PIC X(30).
+007700      05  FILLER              PIC X(2) VALUE SPACES.
+007710      05  PD-QTY-ON-HAND      PIC ZZ9.
+007720      05  FILLER              PIC X(5) VALUE SPACES.
+007730      05  PD-QTY-ON-ORDER     PIC ZZ9.
+007740      05  FILLER              PIC X(5) VALUE SPACES.
+007750      05  PD-QTY-ON-RESERVE   PIC ZZ9.
+007760      05  FILLER              PIC X(5) VALUE SPACES.
+007770      05  PD-PART-PRICE       PIC ZZ9.99.
+007775      05  FILLER              PIC X(3) VALUE SPACES.
+007776      05  PD-WAREHOUSE-LOCATION PIC X(15).
+007777      05  FILLER              PIC X(2) VALUE SPACES.
+007778      05  PD-REORDER-POINT    PIC ZZZZ9.
+007779      05  FILLER              PIC X(37) VALUE SPACES.
+007790
 007500 PROCEDURE DIVISION.
 007600**   Please keep the first part of your program simple
 007700**   perform beginning, perform main loop til no more records,
@@ -78,9 +210,70 @@
 009000*    In this part you do the things you need to do once only
 009100*    at the beginning of the program
 009200*    please read the first record! This logic depends on it
-009300     OPEN INPUT IN-FILE
-009400          OUTPUT OUT-FILE
-009500     PERFORM READ-PAR.
+009210     MOVE 'N' TO RESTARTING
+009212     OPEN INPUT CKPT-FILE
+009214*    status 05 means the checkpoint file does not exist yet -
+009215*    a normal first run - so only the READ is conditional;
+009216*    the file still has to be closed either way before it
+009217*    gets reopened for output below or by WRITE-CHECKPOINT
+009220     IF WS-CKPT-STATUS = '00'
+009230         READ CKPT-FILE
+009232             AT END
+009234                 CONTINUE
+009236             NOT AT END
+009238             MOVE CKPT-LAST-PART-NUMBER
+009239                 TO WS-CKPT-LAST-PART-NUMBER
+009240             MOVE CKPT-RECORD-COUNT     TO RECORD-COUNT
+009250             MOVE CKPT-WRITE-COUNT      TO WRITE-COUNT
+009260             MOVE CKPT-REJECT-COUNT     TO REJECT-COUNT
+009265             MOVE CKPT-PAGE-NUMBER      TO WS-PAGE-NUMBER
+009266             MOVE CKPT-LINE-COUNT       TO WS-LINE-COUNT
+009270             MOVE 'Y' TO RESTARTING
+009290         END-READ
+009320     END-IF
+009325     CLOSE CKPT-FILE
+009330     OPEN INPUT IN-FILE
+009335     PERFORM CHECK-IN-FILE-STATUS
+009340     IF RESTARTING = 'Y'
+009350         OPEN EXTEND OUT-FILE
+009360         OPEN EXTEND REJECT-FILE
+009365         OPEN EXTEND SNAPSHOT-FILE
+009370         PERFORM RESUME-AFTER-CHECKPOINT
+009380     ELSE
+009400         OPEN OUTPUT OUT-FILE
+009410              OUTPUT REJECT-FILE
+009420              OUTPUT SNAPSHOT-FILE
+009500         PERFORM READ-PAR
+009510     END-IF
+009512*    staging always starts empty, restart or not - anything
+009513*    that was staged when the last run abended was, by
+009514*    definition, never checkpointed and is safe to discard
+009515     OPEN OUTPUT STAGE-OUT-FILE
+009516          OUTPUT STAGE-REJECT-FILE
+009517          OUTPUT STAGE-SNAPSHOT-FILE.
+009520
+009530 CHECK-IN-FILE-STATUS.
+009540*    a bad PARTS open (missing dataset, wrong organization,
+009550*    etc.) has to stop the run here - reading garbage or an
+009560*    empty file through to OUTFILE would be worse than abending
+009570     IF WS-IN-FILE-STATUS NOT = '00'
+009580         DISPLAY 'SEQSIMP1: PARTS OPEN FAILED, FILE STATUS = '
+009590             WS-IN-FILE-STATUS
+009600         MOVE 16 TO RETURN-CODE
+009610         STOP RUN
+009620     END-IF.
+009630
+009640 RESUME-AFTER-CHECKPOINT.
+009650*    now that PARTS is keyed, jump straight past the
+009660*    checkpointed part number instead of re-reading the
+009670*    records that were already counted before the checkpoint
+009680     MOVE WS-CKPT-LAST-PART-NUMBER TO PART-NUMBER
+009690     START IN-FILE KEY IS GREATER THAN PART-NUMBER
+009700         INVALID KEY MOVE 'Y' TO FILE-AT-END
+009710     END-START
+009720     IF FILE-AT-END NOT = 'Y'
+009730         PERFORM READ-PAR
+009740     END-IF.
 009600
 009700 PROCESS-ALL.
 009800*    This is performed once for each record read
@@ -89,7 +282,120 @@
 010100*      process input record and/ or format output record
 010200*      write the output record
 010300*      read next input record (don't forget this)
-010400*    formatting the output record:
+010310     PERFORM EDIT-IN-RECORD
+010320     IF WS-RECORD-VALID = 'Y'
+010330         PERFORM BUILD-AND-WRITE-OUT
+010340     ELSE
+010350         PERFORM WRITE-REJECT
+010360     END-IF
+010362     IF FUNCTION MOD(RECORD-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+010364         PERFORM WRITE-CHECKPOINT
+010366     END-IF
+010370     PERFORM READ-PAR.
+010372
+010374 WRITE-CHECKPOINT.
+010375*    this interval's output only becomes real once we are
+010376*    about to record it as checkpointed - see FLUSH-STAGED-
+010377*    OUTPUT for why
+010378     PERFORM FLUSH-STAGED-OUTPUT
+010379     MOVE PART-NUMBER   TO CKPT-LAST-PART-NUMBER
+010380     MOVE RECORD-COUNT  TO CKPT-RECORD-COUNT
+010381     MOVE WRITE-COUNT   TO CKPT-WRITE-COUNT
+010382     MOVE REJECT-COUNT  TO CKPT-REJECT-COUNT
+010383     MOVE WS-PAGE-NUMBER TO CKPT-PAGE-NUMBER
+010384     MOVE WS-LINE-COUNT  TO CKPT-LINE-COUNT
+010385     OPEN OUTPUT CKPT-FILE
+010386     WRITE CKPT-RECORD
+010388     CLOSE CKPT-FILE.
+010389
+010389 FLUSH-STAGED-OUTPUT.
+010389*    nothing lands in OUT-FILE/REJECT-FILE/SNAPSHOT-FILE
+010389*    until its whole checkpoint interval is known-good -
+010389*    copy this interval's staged records into the real files
+010389*    now, then start the next interval with empty staging
+010389*    files again. an abend before this runs leaves the
+010389*    staged records unflushed, so restart never re-writes
+010389*    anything the prior run had already committed
+010389     CLOSE STAGE-OUT-FILE STAGE-REJECT-FILE STAGE-SNAPSHOT-FILE
+010389     OPEN INPUT STAGE-OUT-FILE
+010389     MOVE 'N' TO WS-STAGE-AT-END
+010389     PERFORM COPY-STAGED-OUT-LINE
+010389         UNTIL WS-STAGE-AT-END = 'Y'
+010389     CLOSE STAGE-OUT-FILE
+010389     OPEN INPUT STAGE-REJECT-FILE
+010389     MOVE 'N' TO WS-STAGE-AT-END
+010389     PERFORM COPY-STAGED-REJECT-LINE
+010389         UNTIL WS-STAGE-AT-END = 'Y'
+010389     CLOSE STAGE-REJECT-FILE
+010389     OPEN INPUT STAGE-SNAPSHOT-FILE
+010389     MOVE 'N' TO WS-STAGE-AT-END
+010389     PERFORM COPY-STAGED-SNAPSHOT-LINE
+010389         UNTIL WS-STAGE-AT-END = 'Y'
+010389     CLOSE STAGE-SNAPSHOT-FILE
+010389     OPEN OUTPUT STAGE-OUT-FILE
+010389          STAGE-REJECT-FILE
+010389          STAGE-SNAPSHOT-FILE.
+010389
+010389 COPY-STAGED-OUT-LINE.
+010389     READ STAGE-OUT-FILE
+010389         AT END MOVE 'Y' TO WS-STAGE-AT-END
+010389         NOT AT END
+010389             IF STAGE-OUT-CC = 'P'
+010389                 WRITE OUT-RECORD FROM STAGE-OUT-LINE
+010389                     AFTER ADVANCING PAGE
+010389             ELSE
+010389                 WRITE OUT-RECORD FROM STAGE-OUT-LINE
+010389             END-IF
+010389     END-READ.
+010389
+010389 COPY-STAGED-REJECT-LINE.
+010389     READ STAGE-REJECT-FILE
+010389         AT END MOVE 'Y' TO WS-STAGE-AT-END
+010389         NOT AT END WRITE REJECT-RECORD FROM STAGE-REJECT-RECORD
+010389     END-READ.
+010389
+010389 COPY-STAGED-SNAPSHOT-LINE.
+010389     READ STAGE-SNAPSHOT-FILE
+010389         AT END MOVE 'Y' TO WS-STAGE-AT-END
+010389         NOT AT END
+010389             WRITE SNAPSHOT-RECORD FROM STAGE-SNAPSHOT-RECORD
+010389     END-READ.
+010380
+010390 EDIT-IN-RECORD.
+010391*    a record is only good enough for OUTFILE if the key
+010392*    and quantity/price fields are present and numeric
+010393     MOVE 'Y' TO WS-RECORD-VALID
+010394     MOVE SPACES TO WS-REJECT-REASON-CODE WS-REJECT-REASON-TEXT
+010395     IF PART-NUMBER = SPACES
+010396         MOVE 'N' TO WS-RECORD-VALID
+010397         MOVE 'E001' TO WS-REJECT-REASON-CODE
+010398         MOVE 'PART NUMBER IS BLANK' TO WS-REJECT-REASON-TEXT
+010399     ELSE IF QTY-ON-HAND NOT NUMERIC
+010400         MOVE 'N' TO WS-RECORD-VALID
+010401         MOVE 'E002' TO WS-REJECT-REASON-CODE
+010402         MOVE 'QTY ON HAND NOT NUMERIC' TO WS-REJECT-REASON-TEXT
+010403     ELSE IF QTY-ON-ORDER NOT NUMERIC
+010404         MOVE 'N' TO WS-RECORD-VALID
+010405         MOVE 'E003' TO WS-REJECT-REASON-CODE
+010406         MOVE 'QTY ON ORDER NOT NUMERIC' TO WS-REJECT-REASON-TEXT
+010407     ELSE IF QTY-ON-RESERVE NOT NUMERIC
+010408         MOVE 'N' TO WS-RECORD-VALID
+010409         MOVE 'E004' TO WS-REJECT-REASON-CODE
+010410         MOVE 'QTY RESERVE NOT NUMERIC' TO WS-REJECT-REASON-TEXT
+010411     ELSE IF PART-PRICE NOT NUMERIC
+010412         MOVE 'N' TO WS-RECORD-VALID
+010413         MOVE 'E005' TO WS-REJECT-REASON-CODE
+010414         MOVE 'PART PRICE NOT NUMERIC' TO WS-REJECT-REASON-TEXT
+010415     END-IF END-IF END-IF END-IF END-IF.
+010416
+010420 WRITE-REJECT.
+010421     ADD 1 TO REJECT-COUNT
+010422     MOVE IN-RECORD          TO REJ-INPUT-DATA
+010423     MOVE WS-REJECT-REASON-CODE TO REJ-REASON-CODE
+010424     MOVE WS-REJECT-REASON-TEXT TO REJ-REASON-TEXT
+010425     WRITE STAGE-REJECT-RECORD FROM REJECT-RECORD.
+010426
+010430 BUILD-AND-WRITE-OUT.
 010500*    in a simple program like this you could move
 010600*    the whole record instead of the individual fields
 010700*    as shown here
@@ -99,29 +405,89 @@
 011100     MOVE QTY-ON-ORDER   TO OUT-QTY-ON-ORDER
 011200     MOVE QTY-ON-RESERVE TO OUT-QTY-ON-RESERVE
 011300     MOVE PART-PRICE     TO OUT-PART-PRICE
-011400     MOVE UNUSED         TO OUT-UNUSED
+011410     MOVE WAREHOUSE-LOCATION TO OUT-WAREHOUSE-LOCATION
+011420     MOVE REORDER-POINT      TO OUT-REORDER-POINT
+011430     WRITE STAGE-SNAPSHOT-RECORD FROM IN-RECORD
 011500*    I have adopted the style of the write from
 011600*    there is very little controversy over this
 011700*    because it would be awkward to write different types of
 011800*    print lines if you didn't do a write from
 011900*    this will be more obvious in programs that do reports
-012000     WRITE OUT-RECORD    FROM WS-OUT-RECORD
-012100     PERFORM READ-PAR.
+012000     PERFORM WRITE-DETAIL-LINE
+012050     ADD 1 TO WRITE-COUNT.
+012060
+012070 WRITE-DETAIL-LINE.
+012080     IF WS-PAGE-NUMBER = 0 OR WS-LINE-COUNT >= WS-LINES-PER-PAGE
+012090         PERFORM WRITE-HEADINGS
+012100     END-IF
+012110     MOVE OUT-PART-NUMBER    TO PD-PART-NUMBER
+012120     MOVE OUT-PART-DESC      TO PD-PART-DESC
+012130     MOVE OUT-QTY-ON-HAND    TO PD-QTY-ON-HAND
+012140     MOVE OUT-QTY-ON-ORDER   TO PD-QTY-ON-ORDER
+012150     MOVE OUT-QTY-ON-RESERVE TO PD-QTY-ON-RESERVE
+012160     MOVE OUT-PART-PRICE     TO PD-PART-PRICE
+012162     MOVE OUT-WAREHOUSE-LOCATION TO PD-WAREHOUSE-LOCATION
+012164     MOVE OUT-REORDER-POINT      TO PD-REORDER-POINT
+012166     MOVE SPACE TO STAGE-OUT-CC
+012168     MOVE WS-PRINT-DETAIL TO STAGE-OUT-LINE
+012170     WRITE STAGE-OUT-RECORD
+012180     ADD 1 TO WS-LINE-COUNT.
+012190
+012195 WRITE-HEADINGS.
+012196     ADD 1 TO WS-PAGE-NUMBER
+012197     MOVE WS-PAGE-NUMBER TO HDG-PAGE-NUMBER
+012198*    the staging file is a plain sequential file with no
+012199*    concept of "page" of its own, so the AFTER ADVANCING
+012200*    PAGE decision rides along in STAGE-OUT-CC instead, and
+012201*    is re-applied when FLUSH-STAGED-OUTPUT copies this line
+012202*    into the real OUT-RECORD further down
+012203     IF WS-PAGE-NUMBER = 1
+012204         MOVE SPACE TO STAGE-OUT-CC
+012205     ELSE
+012206         MOVE 'P' TO STAGE-OUT-CC
+012207     END-IF
+012208     MOVE WS-REPORT-HEADING-1 TO STAGE-OUT-LINE
+012209     WRITE STAGE-OUT-RECORD
+012210     MOVE SPACE TO STAGE-OUT-CC
+012211     MOVE WS-REPORT-HEADING-2 TO STAGE-OUT-LINE
+012212     WRITE STAGE-OUT-RECORD
+012213     MOVE 0 TO WS-LINE-COUNT.
 012200
 012300 TERMINATION.
 012400*    Here you do what you need to do once only
 012500*    after all records have been processed
 012600*    and you are ready to end
 012700*    this might include final totals, for example
-012800*    move record-count to display-record-count
+012710*    the last interval may be a partial one that never hit a
+012720*    checkpoint boundary - flush it now or its records would
+012730*    never make it out of staging
+012740     PERFORM FLUSH-STAGED-OUTPUT
+012800     MOVE RECORD-COUNT  TO DISPLAY-RECORD-COUNT
+012810     MOVE WRITE-COUNT   TO DISPLAY-WRITE-COUNT
+012815     MOVE REJECT-COUNT  TO DISPLAY-REJECT-COUNT
+012820     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+012830     ACCEPT WS-RUN-TIME FROM TIME
+012840     MOVE WS-RUN-MM   TO WS-RUN-DATE-MM
+012850     MOVE WS-RUN-DD   TO WS-RUN-DATE-DD
+012860     MOVE WS-RUN-YYYY TO WS-RUN-DATE-YYYY
+012870     MOVE WS-RUN-HH   TO WS-RUN-TIME-HH
+012880     MOVE WS-RUN-MIN  TO WS-RUN-TIME-MIN
+012890     MOVE WS-RUN-SS   TO WS-RUN-TIME-SS
 012900*    display puts the data item directly to the printer
-013000*    DISPLAY DISPLAY-RECORD-COUNT
-013100     CLOSE IN-FILE OUT-FILE.
+012910     DISPLAY '***** SEQSIMP1 CONTROL REPORT *****'
+012920     DISPLAY 'RUN DATE:            ' WS-RUN-DATE-DISPLAY
+012930     DISPLAY 'RUN TIME:            ' WS-RUN-TIME-DISPLAY
+012940     DISPLAY 'RECORDS READ:        ' DISPLAY-RECORD-COUNT
+012950     DISPLAY 'RECORDS WRITTEN:     ' DISPLAY-WRITE-COUNT
+012960     DISPLAY 'RECORDS REJECTED:    ' DISPLAY-REJECT-COUNT
+013100     CLOSE IN-FILE OUT-FILE REJECT-FILE SNAPSHOT-FILE
+013101          STAGE-OUT-FILE STAGE-REJECT-FILE STAGE-SNAPSHOT-FILE
+013110*    a clean finish means no restart point is needed anymore
+013120     OPEN OUTPUT CKPT-FILE
+013130     CLOSE CKPT-FILE.
 013200
 013300 READ-PAR.
-013600     READ IN-FILE 
+013600     READ IN-FILE
 013700         AT END MOVE 'Y' TO FILE-AT-END
-013800*        I included the code to count input records
-013900*        although it is commented out
-014000*        not at end add 1 to record-count
+013900         NOT AT END ADD 1 TO RECORD-COUNT
 014100     END-READ.
