@@ -0,0 +1,253 @@
+000200 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID. PARTRCN.
+000400* This program reconciles today's PARTS against the
+000500* snapshot SEQSIMP1 wrote out on the prior run, since up
+000600* to now OUTFILE was just overwritten every night and
+000700* nobody could tell what changed between one day and the
+000800* next - a part could disappear, get added, or have its
+000900* price or quantities silently change and nobody would
+001000* notice until it caused a discrepancy downstream.
+001100* the prior-day snapshot is moved aside to PRIORSNP by the
+001200* job stream before SEQSIMP1's next run overwrites it.
+001300* both inputs come in PART-NUMBER order, so the two are
+001400* walked together like a merge rather than loaded into a
+001500* table.
+001600 ENVIRONMENT DIVISION.
+001700 CONFIGURATION SECTION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000*  TODAY'S FILE: PARTS - INDEXED BY PART-NUMBER
+002100     SELECT TODAY-FILE  ASSIGN PARTS
+002110         ORGANIZATION IS INDEXED
+002120         ACCESS MODE IS SEQUENTIAL
+002130         RECORD KEY IS TDY-PART-NUMBER
+002140         FILE STATUS IS WS-TODAY-FILE-STATUS.
+002200*  PRIOR FILE: YESTERDAY'S SNAPSHOT FROM SEQSIMP1
+002300     SELECT PRIOR-FILE ASSIGN PRIORSNP
+002310         FILE STATUS IS WS-PRIOR-FILE-STATUS.
+002400*  REPORT FILE: SEND TO PRINTER
+002500     SELECT RECN-FILE ASSIGN RECNRPT.
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  TODAY-FILE
+002810     RECORDING MODE IS F
+002820     RECORD CONTAINS 80 CHARACTERS.
+002900 01  TODAY-RECORD.
+002910     COPY PARTREC REPLACING ==PART-NUMBER== BY ==TDY-PART-NUMBER==
+002920         ==PART-DESC== BY ==TDY-PART-DESC==
+002930         ==QTY-ON-HAND== BY ==TDY-QTY-ON-HAND==
+002940         ==QTY-ON-ORDER== BY ==TDY-QTY-ON-ORDER==
+002950         ==QTY-ON-RESERVE== BY ==TDY-QTY-ON-RESERVE==
+002960         ==PART-PRICE== BY ==TDY-PART-PRICE==
+002970         ==WAREHOUSE-LOCATION== BY ==TDY-WAREHOUSE-LOCATION==
+002980         ==REORDER-POINT== BY ==TDY-REORDER-POINT==.
+003000
+003100 FD  PRIOR-FILE
+003110     RECORDING MODE IS F
+003120     RECORD CONTAINS 80 CHARACTERS.
+003200 01  PRIOR-RECORD.
+003210     COPY PARTREC REPLACING ==PART-NUMBER== BY ==PRI-PART-NUMBER==
+003220         ==PART-DESC== BY ==PRI-PART-DESC==
+003230         ==QTY-ON-HAND== BY ==PRI-QTY-ON-HAND==
+003240         ==QTY-ON-ORDER== BY ==PRI-QTY-ON-ORDER==
+003250         ==QTY-ON-RESERVE== BY ==PRI-QTY-ON-RESERVE==
+003260         ==PART-PRICE== BY ==PRI-PART-PRICE==
+003270         ==WAREHOUSE-LOCATION== BY ==PRI-WAREHOUSE-LOCATION==
+003280         ==REORDER-POINT== BY ==PRI-REORDER-POINT==.
+003300
+003400 FD  RECN-FILE
+003410     RECORDING MODE IS F
+003420     RECORD CONTAINS 87 CHARACTERS.
+003500 01  RECN-RECORD          PIC X(87).
+003600
+003700 WORKING-STORAGE SECTION.
+003800 01  SWITCHES.
+003810      05  TODAY-AT-END    PIC X  VALUE 'N'.
+003820      05  PRIOR-AT-END    PIC X  VALUE 'N'.
+003900
+004000 01  WS-TODAY-FILE-STATUS  PIC XX.
+004100 01  WS-PRIOR-FILE-STATUS  PIC XX.
+004200
+004300 01  WS-HIGH-KEY           PIC X(6) VALUE ALL HIGH-VALUES.
+004400 01  WS-ADDED-COUNT        PIC S9(7) PACKED-DECIMAL VALUE +0.
+004500 01  WS-DELETED-COUNT      PIC S9(7) PACKED-DECIMAL VALUE +0.
+004600 01  WS-CHANGED-COUNT      PIC S9(7) PACKED-DECIMAL VALUE +0.
+004700 01  DISPLAY-ADDED-COUNT   PIC Z(6)9.
+004800 01  DISPLAY-DELETED-COUNT PIC Z(6)9.
+004900 01  DISPLAY-CHANGED-COUNT PIC Z(6)9.
+004950 01  WS-EDIT-PRICE         PIC ZZ9.99.
+004960 01  WS-EDIT-REORDER-POINT PIC ZZZZ9.
+005000
+005100 01  WS-RECN-HEADING-1.
+005110      05  FILLER  PIC X(33)
+005120          VALUE 'PARTS DAY-OVER-DAY RECONCILIATION'.
+005130      05  FILLER  PIC X(47) VALUE SPACES.
+005200
+005300 01  WS-RECN-DETAIL-1.
+005310      05  DET1-ACTION        PIC X(7).
+005320      05  FILLER             PIC X(2) VALUE SPACES.
+005330      05  DET1-PART-NUMBER   PIC X(6).
+005340      05  FILLER             PIC X(2) VALUE SPACES.
+005350      05  DET1-PART-DESC     PIC X(30).
+005360      05  FILLER             PIC X(33) VALUE SPACES.
+005400
+005500 01  WS-RECN-DETAIL-2.
+005510      05  FILLER             PIC X(17) VALUE SPACES.
+005520      05  FILLER             PIC X(5)  VALUE 'WAS: '.
+005530      05  DET2-OLD-VALUE     PIC X(30).
+005540      05  FILLER             PIC X(5)  VALUE 'NOW: '.
+005550      05  DET2-NEW-VALUE     PIC X(30).
+005600
+005700 PROCEDURE DIVISION.
+005800     PERFORM INITIALIZATION
+005900     PERFORM PROCESS-ALL
+006000         UNTIL TODAY-AT-END = 'Y' AND PRIOR-AT-END = 'Y'
+006100     PERFORM TERMINATION
+006200     GOBACK.
+006300
+006400 INITIALIZATION.
+006500     OPEN INPUT TODAY-FILE
+006600          INPUT PRIOR-FILE
+006700          OUTPUT RECN-FILE
+006710     PERFORM CHECK-TODAY-FILE-STATUS
+006720     PERFORM CHECK-PRIOR-FILE-STATUS
+006800     WRITE RECN-RECORD FROM WS-RECN-HEADING-1
+006900     PERFORM READ-TODAY
+007000     PERFORM READ-PRIOR.
+007100
+007110 CHECK-TODAY-FILE-STATUS.
+007120*    a bad open on today's PARTS has to stop the run here -
+007130*    every part would otherwise report as DELETED
+007140     IF WS-TODAY-FILE-STATUS NOT = '00'
+007150         DISPLAY 'PARTRCN: PARTS OPEN FAILED, FILE STATUS = '
+007160             WS-TODAY-FILE-STATUS
+007170         MOVE 16 TO RETURN-CODE
+007180         STOP RUN
+007190     END-IF.
+007200
+007210 CHECK-PRIOR-FILE-STATUS.
+007220*    a bad open on the prior-day snapshot has to stop the run
+007230*    here too - every part would otherwise report as ADDED
+007240     IF WS-PRIOR-FILE-STATUS NOT = '00'
+007250         DISPLAY 'PARTRCN: PRIORSNP OPEN FAILED, FILE STATUS = '
+007260             WS-PRIOR-FILE-STATUS
+007270         MOVE 16 TO RETURN-CODE
+007280         STOP RUN
+007290     END-IF.
+007200 PROCESS-ALL.
+007300     EVALUATE TRUE
+007400         WHEN TODAY-AT-END = 'Y'
+007500             PERFORM REPORT-DELETED
+007600             PERFORM READ-PRIOR
+007700         WHEN PRIOR-AT-END = 'Y'
+007800             PERFORM REPORT-ADDED
+007900             PERFORM READ-TODAY
+008000         WHEN TDY-PART-NUMBER < PRI-PART-NUMBER
+008100             PERFORM REPORT-ADDED
+008200             PERFORM READ-TODAY
+008300         WHEN TDY-PART-NUMBER > PRI-PART-NUMBER
+008400             PERFORM REPORT-DELETED
+008500             PERFORM READ-PRIOR
+008600         WHEN OTHER
+008700             PERFORM COMPARE-MATCHED-PART
+008800             PERFORM READ-TODAY
+008900             PERFORM READ-PRIOR
+009000     END-EVALUATE.
+009100
+009200 COMPARE-MATCHED-PART.
+009300     IF TDY-PART-DESC NOT = PRI-PART-DESC
+009400         OR TDY-QTY-ON-HAND NOT = PRI-QTY-ON-HAND
+009500         OR TDY-QTY-ON-ORDER NOT = PRI-QTY-ON-ORDER
+009600         OR TDY-QTY-ON-RESERVE NOT = PRI-QTY-ON-RESERVE
+009700         OR TDY-PART-PRICE NOT = PRI-PART-PRICE
+009710         OR TDY-WAREHOUSE-LOCATION NOT = PRI-WAREHOUSE-LOCATION
+009720         OR TDY-REORDER-POINT NOT = PRI-REORDER-POINT
+009800         PERFORM REPORT-CHANGED
+009900     END-IF.
+010000
+010100 REPORT-ADDED.
+010200     ADD 1 TO WS-ADDED-COUNT
+010300     MOVE 'ADDED'        TO DET1-ACTION
+010400     MOVE TDY-PART-NUMBER TO DET1-PART-NUMBER
+010500     MOVE TDY-PART-DESC   TO DET1-PART-DESC
+010600     WRITE RECN-RECORD FROM WS-RECN-DETAIL-1.
+010700
+010800 REPORT-DELETED.
+010900     ADD 1 TO WS-DELETED-COUNT
+011000     MOVE 'DELETED'      TO DET1-ACTION
+011100     MOVE PRI-PART-NUMBER TO DET1-PART-NUMBER
+011200     MOVE PRI-PART-DESC   TO DET1-PART-DESC
+011300     WRITE RECN-RECORD FROM WS-RECN-DETAIL-1.
+011400
+011500 REPORT-CHANGED.
+011600     ADD 1 TO WS-CHANGED-COUNT
+011700     MOVE 'CHANGED'      TO DET1-ACTION
+011800     MOVE TDY-PART-NUMBER TO DET1-PART-NUMBER
+011900     MOVE TDY-PART-DESC   TO DET1-PART-DESC
+012000     WRITE RECN-RECORD FROM WS-RECN-DETAIL-1
+012100     IF TDY-PART-DESC NOT = PRI-PART-DESC
+012200         MOVE PRI-PART-DESC TO DET2-OLD-VALUE
+012300         MOVE TDY-PART-DESC TO DET2-NEW-VALUE
+012400         WRITE RECN-RECORD FROM WS-RECN-DETAIL-2
+012500     END-IF
+012600     IF TDY-QTY-ON-HAND NOT = PRI-QTY-ON-HAND
+012700         MOVE PRI-QTY-ON-HAND TO DET2-OLD-VALUE
+012800         MOVE TDY-QTY-ON-HAND TO DET2-NEW-VALUE
+012900         WRITE RECN-RECORD FROM WS-RECN-DETAIL-2
+013000     END-IF
+013100     IF TDY-QTY-ON-ORDER NOT = PRI-QTY-ON-ORDER
+013200         MOVE PRI-QTY-ON-ORDER TO DET2-OLD-VALUE
+013300         MOVE TDY-QTY-ON-ORDER TO DET2-NEW-VALUE
+013400         WRITE RECN-RECORD FROM WS-RECN-DETAIL-2
+013500     END-IF
+013600     IF TDY-QTY-ON-RESERVE NOT = PRI-QTY-ON-RESERVE
+013700         MOVE PRI-QTY-ON-RESERVE TO DET2-OLD-VALUE
+013800         MOVE TDY-QTY-ON-RESERVE TO DET2-NEW-VALUE
+013900         WRITE RECN-RECORD FROM WS-RECN-DETAIL-2
+014000     END-IF
+014100     IF TDY-PART-PRICE NOT = PRI-PART-PRICE
+014200         MOVE PRI-PART-PRICE TO WS-EDIT-PRICE
+014210         MOVE WS-EDIT-PRICE  TO DET2-OLD-VALUE
+014300         MOVE TDY-PART-PRICE TO WS-EDIT-PRICE
+014310         MOVE WS-EDIT-PRICE  TO DET2-NEW-VALUE
+014400         WRITE RECN-RECORD FROM WS-RECN-DETAIL-2
+014500     END-IF
+014510     IF TDY-WAREHOUSE-LOCATION NOT = PRI-WAREHOUSE-LOCATION
+014520         MOVE PRI-WAREHOUSE-LOCATION TO DET2-OLD-VALUE
+014530         MOVE TDY-WAREHOUSE-LOCATION TO DET2-NEW-VALUE
+014540         WRITE RECN-RECORD FROM WS-RECN-DETAIL-2
+014550     END-IF
+014560     IF TDY-REORDER-POINT NOT = PRI-REORDER-POINT
+014570         MOVE PRI-REORDER-POINT      TO WS-EDIT-REORDER-POINT
+014580         MOVE WS-EDIT-REORDER-POINT  TO DET2-OLD-VALUE
+014590         MOVE TDY-REORDER-POINT      TO WS-EDIT-REORDER-POINT
+014600         MOVE WS-EDIT-REORDER-POINT  TO DET2-NEW-VALUE
+014610         WRITE RECN-RECORD FROM WS-RECN-DETAIL-2
+014620     END-IF.
+014600
+014700 TERMINATION.
+014800     MOVE WS-ADDED-COUNT   TO DISPLAY-ADDED-COUNT
+014900     MOVE WS-DELETED-COUNT TO DISPLAY-DELETED-COUNT
+015000     MOVE WS-CHANGED-COUNT TO DISPLAY-CHANGED-COUNT
+015100     DISPLAY 'PARTS ADDED:           ' DISPLAY-ADDED-COUNT
+015200     DISPLAY 'PARTS DELETED:         ' DISPLAY-DELETED-COUNT
+015300     DISPLAY 'PARTS CHANGED:         ' DISPLAY-CHANGED-COUNT
+015400     CLOSE TODAY-FILE PRIOR-FILE RECN-FILE.
+015500
+015600 READ-TODAY.
+015700     IF TODAY-AT-END NOT = 'Y'
+015800         READ TODAY-FILE
+015900             AT END
+016000                 MOVE 'Y' TO TODAY-AT-END
+016100                 MOVE WS-HIGH-KEY TO TDY-PART-NUMBER
+016200         END-READ
+016300     END-IF.
+016400
+016500 READ-PRIOR.
+016600     IF PRIOR-AT-END NOT = 'Y'
+016700         READ PRIOR-FILE
+016800             AT END
+016900                 MOVE 'Y' TO PRIOR-AT-END
+017000                 MOVE WS-HIGH-KEY TO PRI-PART-NUMBER
+017100         END-READ
+017200     END-IF.
