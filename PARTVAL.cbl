@@ -0,0 +1,132 @@
+000200 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID. PARTVAL.
+000400* This program reads the PARTS extract and prints an
+000500* inventory valuation report - extended value per part
+000600* (QTY-ON-HAND times PART-PRICE) plus a grand total, since
+000700* nothing else in this system ever multiplies those two
+000800* fields together and the warehouse team has been pulling
+000900* this number together by hand every month-end.
+001200 ENVIRONMENT DIVISION.
+001300 CONFIGURATION SECTION.
+001400 INPUT-OUTPUT SECTION.
+001500 FILE-CONTROL.
+001600*  INPUT FILE: PARTS - INDEXED BY PART-NUMBER
+001700     SELECT IN-FILE  ASSIGN PARTS
+001710         ORGANIZATION IS INDEXED
+001720         ACCESS MODE IS SEQUENTIAL
+001730         RECORD KEY IS PART-NUMBER
+001740         FILE STATUS IS WS-IN-FILE-STATUS.
+001800*  OUTPUT FILE: SEND TO PRINTER
+001900     SELECT VAL-FILE ASSIGN VALRPT.
+002000 DATA DIVISION.
+002100 FILE SECTION.
+002200 FD  IN-FILE
+002300     RECORDING MODE IS F
+002400     RECORD CONTAINS 80 CHARACTERS.
+002500 01  IN-RECORD.
+002600     COPY PARTREC.
+003900
+004000 FD  VAL-FILE
+004100     RECORDING MODE IS F
+004200     RECORD CONTAINS 86 CHARACTERS.
+004300 01  VAL-RECORD          PIC X(86).
+004400
+004500 WORKING-STORAGE SECTION.
+004600 01  SWITCHES.
+004700      05  FILE-AT-END     PIC X  VALUE 'N'.
+004800
+004850 01  WS-IN-FILE-STATUS     PIC XX.
+004900 01  RECORD-COUNT          PIC S9(7) PACKED-DECIMAL VALUE +0.
+005000 01  DISPLAY-RECORD-COUNT  PIC Z(6)9.
+005100
+005200 01  WS-EXTENDED-VALUE     PIC S9(7)V99 VALUE 0.
+005300 01  WS-GRAND-TOTAL        PIC S9(9)V99 VALUE 0.
+005400
+005500 01  WS-VAL-HEADING-1.
+005510      05  FILLER  PIC X(29)
+005520          VALUE 'INVENTORY VALUATION REPORT'.
+005530      05  FILLER  PIC X(51) VALUE SPACES.
+005600
+005700 01  WS-VAL-HEADING-2.
+005710      05  FILLER  PIC X(6)  VALUE 'PART #'.
+005720      05  FILLER  PIC X(2)  VALUE SPACES.
+005730      05  FILLER  PIC X(30) VALUE 'DESCRIPTION'.
+005740      05  FILLER  PIC X(2)  VALUE SPACES.
+005750      05  FILLER  PIC X(6)  VALUE 'ONHAND'.
+005760      05  FILLER  PIC X(2)  VALUE SPACES.
+005770      05  FILLER  PIC X(8)  VALUE 'PRICE'.
+005780      05  FILLER  PIC X(2)  VALUE SPACES.
+005790      05  FILLER  PIC X(12) VALUE 'EXT VALUE'.
+005800      05  FILLER  PIC X(16) VALUE SPACES.
+005900
+006000 01  WS-VAL-DETAIL.
+006100      05  DET-PART-NUMBER    PIC X(6).
+006200      05  FILLER             PIC X(2) VALUE SPACES.
+006300      05  DET-PART-DESC      PIC X(30).
+006400      05  FILLER             PIC X(2) VALUE SPACES.
+006500      05  DET-QTY-ON-HAND    PIC ZZ9.
+006600      05  FILLER             PIC X(5) VALUE SPACES.
+006700      05  DET-PART-PRICE     PIC Z,ZZ9.99.
+006800      05  FILLER             PIC X(2) VALUE SPACES.
+006900      05  DET-EXTENDED-VALUE PIC Z,ZZZ,ZZ9.99.
+007000      05  FILLER             PIC X(16) VALUE SPACES.
+007100
+007200 01  WS-VAL-TOTAL-LINE.
+007300      05  FILLER             PIC X(38) VALUE SPACES.
+007400      05  FILLER             PIC X(18) VALUE 'GRAND TOTAL VALUE:'.
+007500      05  FILLER             PIC X(2)  VALUE SPACES.
+007600      05  TOT-GRAND-TOTAL    PIC ZZZ,ZZZ,ZZ9.99.
+007700      05  FILLER             PIC X(14) VALUE SPACES.
+007800
+007900 PROCEDURE DIVISION.
+008000     PERFORM INITIALIZATION
+008100     PERFORM PROCESS-ALL
+008200         UNTIL FILE-AT-END = 'Y'
+008300     PERFORM TERMINATION
+008400     GOBACK.
+008500
+008600 INITIALIZATION.
+008700     OPEN INPUT IN-FILE
+008800          OUTPUT VAL-FILE
+008850     PERFORM CHECK-IN-FILE-STATUS
+008900     WRITE VAL-RECORD FROM WS-VAL-HEADING-1
+009000     WRITE VAL-RECORD FROM WS-VAL-HEADING-2
+009100     PERFORM READ-PAR.
+009110
+009120 CHECK-IN-FILE-STATUS.
+009130*    a bad PARTS open (missing dataset, wrong organization,
+009140*    etc.) has to stop the run here - an empty valuation
+009150*    report would otherwise look like a zero-value inventory
+009160     IF WS-IN-FILE-STATUS NOT = '00'
+009170         DISPLAY 'PARTVAL: PARTS OPEN FAILED, FILE STATUS = '
+009180             WS-IN-FILE-STATUS
+009190         MOVE 16 TO RETURN-CODE
+009200         STOP RUN
+009210     END-IF.
+009200
+009300 PROCESS-ALL.
+009400     ADD 1 TO RECORD-COUNT
+009500     COMPUTE WS-EXTENDED-VALUE = QTY-ON-HAND * PART-PRICE
+009600     ADD WS-EXTENDED-VALUE TO WS-GRAND-TOTAL
+009700     PERFORM WRITE-VALUATION-LINE
+009800     PERFORM READ-PAR.
+009900
+010000 WRITE-VALUATION-LINE.
+010100     MOVE PART-NUMBER        TO DET-PART-NUMBER
+010200     MOVE PART-DESC          TO DET-PART-DESC
+010300     MOVE QTY-ON-HAND        TO DET-QTY-ON-HAND
+010400     MOVE PART-PRICE         TO DET-PART-PRICE
+010500     MOVE WS-EXTENDED-VALUE  TO DET-EXTENDED-VALUE
+010600     WRITE VAL-RECORD FROM WS-VAL-DETAIL.
+010700
+010800 TERMINATION.
+010900     MOVE WS-GRAND-TOTAL  TO TOT-GRAND-TOTAL
+011000     WRITE VAL-RECORD FROM WS-VAL-TOTAL-LINE
+011100     MOVE RECORD-COUNT    TO DISPLAY-RECORD-COUNT
+011200     DISPLAY 'PARTS RECORDS READ:    ' DISPLAY-RECORD-COUNT
+011300     CLOSE IN-FILE VAL-FILE.
+011400
+011500 READ-PAR.
+011600     READ IN-FILE
+011700         AT END MOVE 'Y' TO FILE-AT-END
+011800     END-READ.
