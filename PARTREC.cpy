@@ -0,0 +1,32 @@
+000100* PARTREC - shared PARTS record layout.
+000200* PICTURES MUST CORRESPOND TO THE ACTUAL PARTS FILE.
+000300* include bare (COPY PARTREC) for a record using these
+000400* names directly, or with REPLACING to rename every
+000500* field for a second record in the same program, e.g.
+000600*     01  WS-OUT-RECORD.
+000700*         COPY PARTREC REPLACING ==PART-NUMBER==
+000800*                 BY ==OUT-PART-NUMBER==
+000900*             ==PART-DESC== BY ==OUT-PART-DESC==
+001000*             ==QTY-ON-HAND== BY ==OUT-QTY-ON-HAND==
+001100*             ==QTY-ON-ORDER== BY ==OUT-QTY-ON-ORDER==
+001200*             ==QTY-ON-RESERVE== BY ==OUT-QTY-ON-RESERVE==
+001300*             ==PART-PRICE== BY ==OUT-PART-PRICE==
+001400*             ==WAREHOUSE-LOCATION== BY ==OUT-WAREHOUSE-LOCATION==
+001500*             ==REORDER-POINT== BY ==OUT-REORDER-POINT==.
+001600* WAREHOUSE-LOCATION/REORDER-POINT used to be a single
+001700* 25-byte UNUSED filler - broken out to track which stock
+001800* room a part sits in and its trigger reorder quantity.
+001900     05  PART-NUMBER          PIC X(6).
+002000     05  FILLER               PIC X.
+002100     05  PART-DESC            PIC X(30).
+002200     05  FILLER               PIC X.
+002300     05  QTY-ON-HAND          PIC 9(3).
+002400     05  FILLER               PIC X.
+002500     05  QTY-ON-ORDER         PIC 9(3).
+002600     05  FILLER               PIC X.
+002700     05  QTY-ON-RESERVE       PIC 9(3).
+002800     05  FILLER               PIC X.
+002900     05  PART-PRICE           PIC 9(3)V99.
+003000     05  WAREHOUSE-LOCATION   PIC X(15).
+003100     05  REORDER-POINT        PIC 9(5).
+003200     05  FILLER               PIC X(5).
