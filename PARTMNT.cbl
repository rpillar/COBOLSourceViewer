@@ -0,0 +1,205 @@
+000200 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID. PARTMNT.
+000400* This program maintains the PARTS master - add a new
+000500* part, change an existing one, or delete a discontinued
+000600* one - since up to now nothing in this system could
+000700* write to PARTS, only read it.
+000800* every add/change/delete is logged to PARTMLOG with
+000900* the before and after image of the record so changes
+001000* to the master can be traced back later.
+001100 ENVIRONMENT DIVISION.
+001200 CONFIGURATION SECTION.
+001300 INPUT-OUTPUT SECTION.
+001400 FILE-CONTROL.
+001500*  MASTER FILE: PARTS - INDEXED BY PART-NUMBER
+001600     SELECT IN-FILE  ASSIGN PARTS
+001610         ORGANIZATION IS INDEXED
+001620         ACCESS MODE IS DYNAMIC
+001630         RECORD KEY IS PART-NUMBER
+001640         FILE STATUS IS WS-IN-FILE-STATUS.
+001700*  MAINTENANCE LOG: BEFORE/AFTER IMAGE OF EACH CHANGE
+001800     SELECT LOG-FILE ASSIGN PARTMLOG.
+001900 DATA DIVISION.
+002000 FILE SECTION.
+002100 FD  IN-FILE
+002110     RECORDING MODE IS F
+002120     RECORD CONTAINS 80 CHARACTERS.
+002200 01  IN-RECORD.
+002210     COPY PARTREC.
+002300
+002400 FD  LOG-FILE
+002410     RECORDING MODE IS F
+002420     RECORD CONTAINS 182 CHARACTERS.
+002500 01  LOG-RECORD.
+002510      05  LOG-TRAN-TYPE     PIC X(6).
+002520      05  LOG-TRAN-DATE     PIC 9(8).
+002530      05  LOG-TRAN-TIME     PIC 9(8).
+002540      05  LOG-BEFORE-IMAGE  PIC X(80).
+002550      05  LOG-AFTER-IMAGE   PIC X(80).
+002560
+002600 WORKING-STORAGE SECTION.
+002700 01  WS-IN-FILE-STATUS       PIC XX.
+002800 01  SWITCHES.
+002810      05  DONE               PIC X  VALUE 'N'.
+002820      05  WS-PART-FOUND      PIC X  VALUE 'N'.
+002900
+003000 01  WS-TRANSACTION-CODE     PIC X.
+003010*    A = ADD, C = CHANGE, D = DELETE, X = EXIT
+003100 01  WS-PART-NUMBER-REQUEST  PIC X(6).
+003110 01  WS-TRAN-TYPE            PIC X(6).
+003200
+003300 01  WS-BEFORE-RECORD.
+003310     COPY PARTREC REPLACING ==PART-NUMBER== BY ==BEF-PART-NUMBER==
+003320         ==PART-DESC== BY ==BEF-PART-DESC==
+003330         ==QTY-ON-HAND== BY ==BEF-QTY-ON-HAND==
+003340         ==QTY-ON-ORDER== BY ==BEF-QTY-ON-ORDER==
+003350         ==QTY-ON-RESERVE== BY ==BEF-QTY-ON-RESERVE==
+003360         ==PART-PRICE== BY ==BEF-PART-PRICE==
+003365         ==WAREHOUSE-LOCATION== BY ==BEF-WAREHOUSE-LOCATION==
+003370         ==REORDER-POINT== BY ==BEF-REORDER-POINT==.
+003380
+003400 01  WS-AFTER-RECORD.
+003410     COPY PARTREC REPLACING ==PART-NUMBER== BY ==AFT-PART-NUMBER==
+003420         ==PART-DESC== BY ==AFT-PART-DESC==
+003430         ==QTY-ON-HAND== BY ==AFT-QTY-ON-HAND==
+003440         ==QTY-ON-ORDER== BY ==AFT-QTY-ON-ORDER==
+003450         ==QTY-ON-RESERVE== BY ==AFT-QTY-ON-RESERVE==
+003460         ==PART-PRICE== BY ==AFT-PART-PRICE==
+003465         ==WAREHOUSE-LOCATION== BY ==AFT-WAREHOUSE-LOCATION==
+003470         ==REORDER-POINT== BY ==AFT-REORDER-POINT==.
+003500
+003600 PROCEDURE DIVISION.
+003700     PERFORM INITIALIZATION
+003800     PERFORM PROCESS-ALL
+003900         UNTIL DONE = 'Y'
+004000     PERFORM TERMINATION
+004100     GOBACK.
+004200
+004300 INITIALIZATION.
+004400     OPEN I-O IN-FILE
+004450     PERFORM CHECK-IN-FILE-STATUS
+004500     OPEN EXTEND LOG-FILE.
+004600
+004610 CHECK-IN-FILE-STATUS.
+004620*    a bad PARTS open (missing dataset, wrong organization,
+004630*    etc.) has to stop the run here - every maintenance
+004640*    transaction would otherwise fail against a file that
+004650*    was never really opened
+004660     IF WS-IN-FILE-STATUS NOT = '00'
+004670         DISPLAY 'PARTMNT: PARTS OPEN FAILED, FILE STATUS = '
+004680             WS-IN-FILE-STATUS
+004690         MOVE 16 TO RETURN-CODE
+004700         STOP RUN
+004710     END-IF.
+004700 PROCESS-ALL.
+004800     DISPLAY 'A)DD, C)HANGE, D)ELETE, X)IT: '
+004810         WITH NO ADVANCING
+004820     ACCEPT WS-TRANSACTION-CODE
+004830     EVALUATE FUNCTION UPPER-CASE(WS-TRANSACTION-CODE)
+004840         WHEN 'A' PERFORM ADD-PART
+004850         WHEN 'C' PERFORM CHANGE-PART
+004860         WHEN 'D' PERFORM DELETE-PART
+004870         WHEN 'X' MOVE 'Y' TO DONE
+004880         WHEN OTHER
+004890             DISPLAY 'INVALID SELECTION'
+004900     END-EVALUATE.
+005000
+005100 ADD-PART.
+005110     MOVE SPACES TO IN-RECORD
+005120     DISPLAY 'PART NUMBER:    ' WITH NO ADVANCING
+005130     ACCEPT PART-NUMBER
+005140     DISPLAY 'DESCRIPTION:    ' WITH NO ADVANCING
+005150     ACCEPT PART-DESC
+005160     DISPLAY 'QTY ON HAND:    ' WITH NO ADVANCING
+005170     ACCEPT QTY-ON-HAND
+005180     DISPLAY 'QTY ON ORDER:   ' WITH NO ADVANCING
+005190     ACCEPT QTY-ON-ORDER
+005200     DISPLAY 'QTY ON RESERVE: ' WITH NO ADVANCING
+005210     ACCEPT QTY-ON-RESERVE
+005220     DISPLAY 'PART PRICE:     ' WITH NO ADVANCING
+005230     ACCEPT PART-PRICE
+005232     DISPLAY 'LOCATION:       ' WITH NO ADVANCING
+005234     ACCEPT WAREHOUSE-LOCATION
+005236     DISPLAY 'REORDER POINT:  ' WITH NO ADVANCING
+005238     ACCEPT REORDER-POINT
+005240     WRITE IN-RECORD
+005250         INVALID KEY
+005260             DISPLAY 'PART ALREADY EXISTS: ' PART-NUMBER
+005270         NOT INVALID KEY
+005280             MOVE SPACES TO WS-BEFORE-RECORD
+005290             MOVE IN-RECORD TO WS-AFTER-RECORD
+005295             MOVE 'ADD   ' TO WS-TRAN-TYPE
+005300             PERFORM WRITE-LOG-RECORD
+005310     END-WRITE.
+005400
+005500 CHANGE-PART.
+005510     PERFORM LOOKUP-FOR-MAINTENANCE
+005520     IF WS-PART-FOUND = 'Y'
+005530         MOVE IN-RECORD TO WS-BEFORE-RECORD
+005540         DISPLAY 'DESCRIPTION    [' PART-DESC ']: '
+005550             WITH NO ADVANCING
+005560         ACCEPT PART-DESC
+005570         DISPLAY 'QTY ON HAND    [' QTY-ON-HAND ']: '
+005580             WITH NO ADVANCING
+005590         ACCEPT QTY-ON-HAND
+005600         DISPLAY 'QTY ON ORDER   [' QTY-ON-ORDER ']: '
+005610             WITH NO ADVANCING
+005620         ACCEPT QTY-ON-ORDER
+005630         DISPLAY 'QTY ON RESERVE [' QTY-ON-RESERVE ']: '
+005640             WITH NO ADVANCING
+005650         ACCEPT QTY-ON-RESERVE
+005660         DISPLAY 'PART PRICE     [' PART-PRICE ']: '
+005670             WITH NO ADVANCING
+005680         ACCEPT PART-PRICE
+005682         DISPLAY 'LOCATION       [' WAREHOUSE-LOCATION ']: '
+005684             WITH NO ADVANCING
+005686         ACCEPT WAREHOUSE-LOCATION
+005688         DISPLAY 'REORDER POINT  [' REORDER-POINT ']: '
+005690             WITH NO ADVANCING
+005692         ACCEPT REORDER-POINT
+005694         REWRITE IN-RECORD
+005700             INVALID KEY
+005710                 DISPLAY 'REWRITE FAILED FOR: ' PART-NUMBER
+005720             NOT INVALID KEY
+005730                 MOVE IN-RECORD TO WS-AFTER-RECORD
+005735                 MOVE 'CHANGE' TO WS-TRAN-TYPE
+005740                 PERFORM WRITE-LOG-RECORD
+005750         END-REWRITE
+005760     END-IF.
+005800
+005900 DELETE-PART.
+005910     PERFORM LOOKUP-FOR-MAINTENANCE
+005920     IF WS-PART-FOUND = 'Y'
+005930         MOVE IN-RECORD TO WS-BEFORE-RECORD
+005940         DELETE IN-FILE
+005950             INVALID KEY
+005960                 DISPLAY 'DELETE FAILED FOR: ' PART-NUMBER
+005970             NOT INVALID KEY
+005980                 MOVE SPACES TO WS-AFTER-RECORD
+005985                 MOVE 'DELETE' TO WS-TRAN-TYPE
+005990                 PERFORM WRITE-LOG-RECORD
+006000         END-DELETE
+006010     END-IF.
+006100
+006200 LOOKUP-FOR-MAINTENANCE.
+006210     MOVE 'N' TO WS-PART-FOUND
+006220     DISPLAY 'PART NUMBER:    ' WITH NO ADVANCING
+006230     ACCEPT WS-PART-NUMBER-REQUEST
+006240     MOVE WS-PART-NUMBER-REQUEST TO PART-NUMBER
+006250     READ IN-FILE
+006260         INVALID KEY
+006270             DISPLAY 'PART NOT FOUND: ' WS-PART-NUMBER-REQUEST
+006280         NOT INVALID KEY
+006290             MOVE 'Y' TO WS-PART-FOUND
+006300     END-READ.
+006400
+006500 WRITE-LOG-RECORD.
+006510     MOVE WS-TRAN-TYPE       TO LOG-TRAN-TYPE
+006520     ACCEPT LOG-TRAN-DATE    FROM DATE YYYYMMDD
+006530     ACCEPT LOG-TRAN-TIME    FROM TIME
+006540     MOVE WS-BEFORE-RECORD   TO LOG-BEFORE-IMAGE
+006550     MOVE WS-AFTER-RECORD    TO LOG-AFTER-IMAGE
+006560     WRITE LOG-RECORD.
+006600
+006700 TERMINATION.
+006710     CLOSE IN-FILE LOG-FILE.
