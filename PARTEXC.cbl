@@ -0,0 +1,186 @@
+000200 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID. PARTEXC.
+000400* This program reads the PARTS extract and prints an
+000500* exception line for any part that is at or below its
+000600* reorder point, so purchasing does not have to scan
+000700* the full parts dump every morning to catch stockouts.
+000800* a part is considered low when
+000900*     QTY-ON-HAND - QTY-ON-RESERVE < reorder point
+001000* the part's own REORDER-POINT is used when it has been
+001010* set; if it is still zero (not yet maintained) this
+001020* falls back to QTY-ON-ORDER, or to a shop-wide reorder
+001025* point passed on the command line (see WS-REORDER-POINT-
+001027* OVERRIDE), when purchasing wants one threshold applied
+001028* across the board regardless of what is on the master.
+001200 ENVIRONMENT DIVISION.
+001300 CONFIGURATION SECTION.
+001400 INPUT-OUTPUT SECTION.
+001500 FILE-CONTROL.
+001600*  INPUT FILE: PARTS - INDEXED BY PART-NUMBER
+001700     SELECT IN-FILE  ASSIGN PARTS
+001710         ORGANIZATION IS INDEXED
+001720         ACCESS MODE IS SEQUENTIAL
+001730         RECORD KEY IS PART-NUMBER
+001740         FILE STATUS IS WS-IN-FILE-STATUS.
+001800*  OUTPUT FILE: SEND TO PRINTER
+001900     SELECT EXC-FILE ASSIGN EXCRPT.
+002000 DATA DIVISION.
+002100 FILE SECTION.
+002200 FD  IN-FILE
+002300     RECORDING MODE IS F
+002400     RECORD CONTAINS 80 CHARACTERS.
+002500 01  IN-RECORD.
+002600     COPY PARTREC.
+003900
+004000 FD  EXC-FILE
+004100     RECORDING MODE IS F
+004200     RECORD CONTAINS 97 CHARACTERS.
+004300 01  EXC-RECORD          PIC X(97).
+004400
+004500 WORKING-STORAGE SECTION.
+004600 01  SWITCHES.
+004700      05  FILE-AT-END     PIC X  VALUE 'N'.
+004800
+004850 01  WS-IN-FILE-STATUS     PIC XX.
+004900 01  RECORD-COUNT          PIC S9(7) PACKED-DECIMAL VALUE +0.
+005000 01  EXCEPTION-COUNT       PIC S9(7) PACKED-DECIMAL VALUE +0.
+005100 01  DISPLAY-RECORD-COUNT  PIC Z(6)9.
+005200 01  DISPLAY-EXCEPTION-COUNT PIC Z(6)9.
+005300
+005400 01  WS-REORDER-POINT-OVERRIDE PIC 9(5) VALUE 0.
+005410 01  WS-COMMAND-LINE-ARG       PIC X(10) VALUE SPACES.
+005415 01  WS-COMMAND-LINE-ARG-LEN   PIC 9(2) VALUE 0.
+005500*    when left at zero the part's own REORDER-POINT is used,
+005600*    falling back to QTY-ON-ORDER if that is still zero too;
+005610*    a numeric command-line parameter sets a shop-wide value
+005620*    that takes priority over both - it has to fit in the
+005630*    same 5 digits as REORDER-POINT itself (PARTREC.cpy), so
+005640*    it is accepted into a wider field first and its true
+005650*    length checked before the value is trusted, instead of
+005660*    letting anything over 5 digits get silently chopped
+005700 01  WS-AVAILABLE          PIC S9(4) VALUE 0.
+005800 01  WS-REORDER-POINT      PIC S9(5) VALUE 0.
+005900
+006000 01  WS-EXC-HEADING-1.
+006010      05  FILLER  PIC X(37)
+006020          VALUE 'LOW STOCK / REORDER EXCEPTION REPORT'.
+006100      05  FILLER  PIC X(43) VALUE SPACES.
+006300
+006400 01  WS-EXC-HEADING-2.
+006500      05  FILLER  PIC X(6)  VALUE 'PART #'.
+006600      05  FILLER  PIC X(2)  VALUE SPACES.
+006700      05  FILLER  PIC X(30) VALUE 'DESCRIPTION'.
+006800      05  FILLER  PIC X(2)  VALUE SPACES.
+006900      05  FILLER  PIC X(6)  VALUE 'ONHAND'.
+007000      05  FILLER  PIC X(2)  VALUE SPACES.
+007100      05  FILLER  PIC X(6)  VALUE 'RESERV'.
+007200      05  FILLER  PIC X(2)  VALUE SPACES.
+007300      05  FILLER  PIC X(9)  VALUE 'AVAILABLE'.
+007400      05  FILLER  PIC X(2)  VALUE SPACES.
+007500      05  FILLER  PIC X(6)  VALUE 'REORDR'.
+007550      05  FILLER  PIC X(2)  VALUE SPACES.
+007560      05  FILLER  PIC X(15) VALUE 'LOCATION'.
+007600      05  FILLER  PIC X(7) VALUE SPACES.
+007700
+007800 01  WS-EXC-DETAIL.
+007900      05  DET-PART-NUMBER    PIC X(6).
+008000      05  FILLER             PIC X(2) VALUE SPACES.
+008100      05  DET-PART-DESC      PIC X(30).
+008200      05  FILLER             PIC X(2) VALUE SPACES.
+008300      05  DET-QTY-ON-HAND    PIC ZZ9.
+008400      05  FILLER             PIC X(5) VALUE SPACES.
+008500      05  DET-QTY-ON-RESERVE PIC ZZ9.
+008600      05  FILLER             PIC X(5) VALUE SPACES.
+008700      05  DET-AVAILABLE      PIC ---9.
+008800      05  FILLER             PIC X(7) VALUE SPACES.
+008900      05  DET-REORDER-POINT  PIC ZZZZ9.
+008950      05  FILLER             PIC X(3) VALUE SPACES.
+008960      05  DET-WAREHOUSE-LOCATION PIC X(15).
+009000      05  FILLER             PIC X(7) VALUE SPACES.
+009100
+009200 PROCEDURE DIVISION.
+009300     PERFORM INITIALIZATION
+009400     PERFORM PROCESS-ALL
+009500         UNTIL FILE-AT-END = 'Y'
+009600     PERFORM TERMINATION
+009700     GOBACK.
+009800
+009900 INITIALIZATION.
+009910*    an optional numeric command-line parameter overrides
+009920*    every part's reorder point for this run; anything
+009930*    blank, non-numeric, or too long to be a valid 5-digit
+009940*    REORDER-POINT leaves the override at zero, i.e. off,
+009945*    and per-part logic in PROCESS-ALL takes over
+009950     ACCEPT WS-COMMAND-LINE-ARG FROM COMMAND-LINE
+009952     IF WS-COMMAND-LINE-ARG NOT = SPACES
+009954         MOVE 0 TO WS-COMMAND-LINE-ARG-LEN
+009956         INSPECT WS-COMMAND-LINE-ARG TALLYING
+009958             WS-COMMAND-LINE-ARG-LEN FOR CHARACTERS
+009960                 BEFORE INITIAL SPACE
+009962         IF WS-COMMAND-LINE-ARG-LEN > 5
+009964             DISPLAY 'PARTEXC: COMMAND-LINE REORDER POINT '
+009965                 'OVERRIDE IS TOO LONG (MAX 5 DIGITS), IGNORED'
+009966         ELSE IF WS-COMMAND-LINE-ARG(1:WS-COMMAND-LINE-ARG-LEN)
+009968                 IS NUMERIC
+009970             MOVE WS-COMMAND-LINE-ARG(1:WS-COMMAND-LINE-ARG-LEN)
+009972                 TO WS-REORDER-POINT-OVERRIDE
+009974         ELSE
+009976             DISPLAY 'PARTEXC: COMMAND-LINE REORDER POINT '
+009977                 'OVERRIDE IS NOT NUMERIC, IGNORED'
+009978         END-IF END-IF
+009979     END-IF
+010000     OPEN INPUT IN-FILE
+010100          OUTPUT EXC-FILE
+010150     PERFORM CHECK-IN-FILE-STATUS
+010200     WRITE EXC-RECORD FROM WS-EXC-HEADING-1
+010300     WRITE EXC-RECORD FROM WS-EXC-HEADING-2
+010400     PERFORM READ-PAR.
+010410
+010420 CHECK-IN-FILE-STATUS.
+010430*    a bad PARTS open (missing dataset, wrong organization,
+010440*    etc.) has to stop the run here - an empty report would
+010450*    otherwise look like a clean "nothing is low" run
+010460     IF WS-IN-FILE-STATUS NOT = '00'
+010470         DISPLAY 'PARTEXC: PARTS OPEN FAILED, FILE STATUS = '
+010480             WS-IN-FILE-STATUS
+010490         MOVE 16 TO RETURN-CODE
+010500         STOP RUN
+010510     END-IF.
+010500
+010600 PROCESS-ALL.
+010700     add 1 to record-count
+010800     COMPUTE WS-AVAILABLE = QTY-ON-HAND - QTY-ON-RESERVE
+010900     IF WS-REORDER-POINT-OVERRIDE > 0
+011000         MOVE WS-REORDER-POINT-OVERRIDE TO WS-REORDER-POINT
+011010     ELSE IF REORDER-POINT > 0
+011020         MOVE REORDER-POINT TO WS-REORDER-POINT
+011100     ELSE
+011200         MOVE QTY-ON-ORDER TO WS-REORDER-POINT
+011300     END-IF END-IF
+011400     IF WS-AVAILABLE < WS-REORDER-POINT
+011500         PERFORM WRITE-EXCEPTION
+011600     END-IF
+011700     PERFORM READ-PAR.
+011800
+011900 WRITE-EXCEPTION.
+012000     ADD 1 TO EXCEPTION-COUNT
+012100     MOVE PART-NUMBER    TO DET-PART-NUMBER
+012200     MOVE PART-DESC      TO DET-PART-DESC
+012300     MOVE QTY-ON-HAND    TO DET-QTY-ON-HAND
+012400     MOVE QTY-ON-RESERVE TO DET-QTY-ON-RESERVE
+012500     MOVE WS-AVAILABLE   TO DET-AVAILABLE
+012600     MOVE WS-REORDER-POINT TO DET-REORDER-POINT
+012650     MOVE WAREHOUSE-LOCATION TO DET-WAREHOUSE-LOCATION
+012700     WRITE EXC-RECORD FROM WS-EXC-DETAIL.
+012800
+012900 TERMINATION.
+013000     MOVE RECORD-COUNT    TO DISPLAY-RECORD-COUNT
+013100     MOVE EXCEPTION-COUNT TO DISPLAY-EXCEPTION-COUNT
+013200     DISPLAY 'PARTS RECORDS READ:    ' DISPLAY-RECORD-COUNT
+013300     DISPLAY 'LOW STOCK EXCEPTIONS:  ' DISPLAY-EXCEPTION-COUNT
+013400     CLOSE IN-FILE EXC-FILE.
+013500
+013600 READ-PAR.
+013700     READ IN-FILE
+013800         AT END MOVE 'Y' TO FILE-AT-END
+013900     END-READ.
