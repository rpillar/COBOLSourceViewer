@@ -0,0 +1,81 @@
+000200 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID. PARTINQ.
+000400* This program answers a single question: what are the
+000500* on-hand/on-order/reserve numbers for one part, right now.
+000600* it accepts a part number from the console, looks it up
+000700* directly in PARTS by key, and displays the result -
+000800* no batch pass over the whole file is needed.
+000900 ENVIRONMENT DIVISION.
+001000 CONFIGURATION SECTION.
+001100 INPUT-OUTPUT SECTION.
+001200 FILE-CONTROL.
+001300*  INPUT FILE: PARTS - INDEXED BY PART-NUMBER
+001400     SELECT IN-FILE  ASSIGN PARTS
+001410         ORGANIZATION IS INDEXED
+001420         ACCESS MODE IS RANDOM
+001430         RECORD KEY IS PART-NUMBER
+001440         FILE STATUS IS WS-IN-FILE-STATUS.
+001500 DATA DIVISION.
+001600 FILE SECTION.
+001700 FD  IN-FILE
+001710     RECORDING MODE IS F
+001720     RECORD CONTAINS 80 CHARACTERS.
+001800 01  IN-RECORD.
+001810     COPY PARTREC.
+001940
+002000 WORKING-STORAGE SECTION.
+002100 01  WS-IN-FILE-STATUS     PIC XX.
+002200 01  SWITCHES.
+002210      05  DONE            PIC X  VALUE 'N'.
+002300 01  WS-PART-NUMBER-REQUEST  PIC X(6).
+002400
+002500 PROCEDURE DIVISION.
+002600     PERFORM INITIALIZATION
+002700     PERFORM PROCESS-ALL
+002800         UNTIL DONE = 'Y'
+002900     PERFORM TERMINATION
+003000     GOBACK.
+003100
+003200 INITIALIZATION.
+003300     OPEN INPUT IN-FILE
+003310     PERFORM CHECK-IN-FILE-STATUS.
+003400
+003410 CHECK-IN-FILE-STATUS.
+003420*    a bad PARTS open (missing dataset, wrong organization,
+003430*    etc.) has to stop the run here - every lookup would
+003440*    otherwise report PART NOT FOUND regardless of the part
+003450     IF WS-IN-FILE-STATUS NOT = '00'
+003460         DISPLAY 'PARTINQ: PARTS OPEN FAILED, FILE STATUS = '
+003470             WS-IN-FILE-STATUS
+003480         MOVE 16 TO RETURN-CODE
+003490         STOP RUN
+003500     END-IF.
+003510
+003500 PROCESS-ALL.
+003600     DISPLAY 'ENTER PART NUMBER (BLANK TO EXIT): '
+003700         WITH NO ADVANCING
+003800     ACCEPT WS-PART-NUMBER-REQUEST
+003900     IF WS-PART-NUMBER-REQUEST = SPACES
+004000         MOVE 'Y' TO DONE
+004100     ELSE
+004200         PERFORM LOOKUP-PART
+004300     END-IF.
+004400
+004500 LOOKUP-PART.
+004600     MOVE WS-PART-NUMBER-REQUEST TO PART-NUMBER
+004700     READ IN-FILE
+004800         INVALID KEY
+004900             DISPLAY 'PART NOT FOUND: ' WS-PART-NUMBER-REQUEST
+005000         NOT INVALID KEY
+005100             DISPLAY 'PART NUMBER:    ' PART-NUMBER
+005200             DISPLAY 'DESCRIPTION:    ' PART-DESC
+005300             DISPLAY 'QTY ON HAND:    ' QTY-ON-HAND
+005400             DISPLAY 'QTY ON ORDER:   ' QTY-ON-ORDER
+005500             DISPLAY 'QTY ON RESERVE: ' QTY-ON-RESERVE
+005600             DISPLAY 'PART PRICE:     ' PART-PRICE
+005610             DISPLAY 'LOCATION:       ' WAREHOUSE-LOCATION
+005620             DISPLAY 'REORDER POINT:  ' REORDER-POINT
+005700     END-READ.
+005800
+005900 TERMINATION.
+006000     CLOSE IN-FILE.
